@@ -0,0 +1,3 @@
+           SELECT ()
+           ASSIGN to ()
+           FILE STATUS is FS-().
