@@ -36,9 +36,43 @@
            FILE STATUS is FS-FILEOUT1.
       / FILEOUT2
        COPY PGM015FC REPLACING ==()== BY ==FILEOUT2==.
+      / FILEOUT3 - CSV EXPORT
+           SELECT FILEOUT3
+           ASSIGN to FILEOUT3
+           FILE STATUS is FS-FILEOUT3.
+      / FILEPARM - FACTORY/WORKSHOP CONTROL CARD
+           SELECT FILEPARM
+           ASSIGN to FILEPARM
+           FILE STATUS is FS-FILEPARM.
+      / FILECKPT - CHECKPOINT/RESTART FILE
+           SELECT FILECKPT
+           ASSIGN to FILECKPT
+           FILE STATUS is FS-FILECKPT.
+      / FILEOUT4 - REJECT SUSPENSE FILE
+           SELECT FILEOUT4
+           ASSIGN to FILEOUT4
+           FILE STATUS is FS-FILEOUT4.
+      / FILEMTD - MONTH-TO-DATE MASTER FILE
+           SELECT FILEMTD
+           ASSIGN to FILEMTD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MSTR-KEY
+           FILE STATUS is FS-FILEMTD.
+      / FILEYTD - YEAR-TO-DATE MASTER FILE
+           SELECT FILEYTD
+           ASSIGN to FILEYTD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-KEY
+           FILE STATUS is FS-FILEYTD.
+      / FILENAME - FACTORY/WORKSHOP NAME LOOKUP
+           SELECT FILENAME
+           ASSIGN to FILENAME
+           FILE STATUS is FS-FILENAME.
 
       *****************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
       **COPYBOOK : PGM015FS
       / FILEIN
@@ -50,16 +84,76 @@
            02 FILLER PIC X(80).
       / FILEOUT2 - ERRORS
        FD FILEOUT2 RECORDING MODE F
-           RECORD CONTAINS 80 CHARACTERS.
+           RECORD CONTAINS 90 CHARACTERS.
        01 ERROR-REPORT.
+           02 FILLER PIC X(90).
+      / FILEOUT3 - CSV EXPORT
+       FD FILEOUT3 RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-RECORD.
+           02 FILLER PIC X(80).
+      / FILEPARM - FACTORY/WORKSHOP CONTROL CARD
+       FD FILEPARM RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 PARAM-RECORD.
+           02 PARAM-MAX-FACTORY      PIC 9(01).
+           02 PARAM-MAX-WORKBH       PIC 9(02).
+           02 PARAM-DEFECT-THRESHOLD PIC 9(03).
+           02 FILLER PIC X(74).
+      / FILECKPT - CHECKPOINT/RESTART FILE
+       FD FILECKPT RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-COUNTER     PIC 9(05).
+      *  Carries WS-FL-ERRORS forward across a resume so 700-PRINT-
+      *  ERROR does not re-write the column-header line into FILEOUT2
+      *  for a run that already wrote it before the checkpoint
+           02 CKPT-ERROR-COUNT PIC 9(05).
+           02 FILLER PIC X(70).
+      / FILEOUT4 - REJECT SUSPENSE FILE
+       FD FILEOUT4 RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SUSPENSE-RECORD.
            02 FILLER PIC X(80).
+      / FILEMTD - MONTH-TO-DATE MASTER FILE
+       FD FILEMTD
+           RECORD CONTAINS 80 CHARACTERS.
+       01 MASTER-MTD-RECORD.
+           02 MSTR-KEY.
+               03 MSTR-FACTORY    PIC 9(01).
+               03 MSTR-WORKBH     PIC 9(02).
+               03 MSTR-YEARMONTH  PIC 9(04).
+           02 MSTR-MTD-GOOD PIC 9(07).
+           02 MSTR-MTD-BAD  PIC 9(07).
+           02 FILLER PIC X(59).
+      / FILEYTD - YEAR-TO-DATE MASTER FILE
+       FD FILEYTD
+           RECORD CONTAINS 80 CHARACTERS.
+       01 MASTER-YTD-RECORD.
+           02 YTD-KEY.
+               03 YTD-FACTORY PIC 9(01).
+               03 YTD-WORKBH  PIC 9(02).
+               03 YTD-YEAR    PIC 9(02).
+           02 YTD-GOOD PIC 9(07).
+           02 YTD-BAD  PIC 9(07).
+           02 FILLER PIC X(61).
+      / FILENAME - FACTORY/WORKSHOP NAME LOOKUP
+       FD FILENAME RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 NAME-RECORD.
+           02 NAME-FACTORY PIC 9(01).
+           02 NAME-WORKBH  PIC 9(02).
+           02 NAME-TEXT    PIC X(20).
+           02 FILLER       PIC X(57).
 
       *****************************************************************
        WORKING-STORAGE SECTION.
       / CONSTANTES
-      *01 FILLER.
-      *    02 NUMBER-MAX-FACTORY PIC 99 VALUE 03.
-      *    02 NUMBER-MAX-WORKBH  PIC 99 VALUE 05.
+      *  Defaults apply when FILEPARM is absent/blank - see 000-PARAM
+       01 WS-CONTROL-CARD.
+           02 NUMBER-MAX-FACTORY      PIC 9(01) VALUE 3.
+           02 NUMBER-MAX-WORKBH       PIC 9(02) VALUE 5.
+           02 WS-DEFECT-THRESHOLD-PCT PIC 9(03) VALUE 010.
       / FILE CONVERSION
        01 LINE-VERIFIED.
            02 LINE-FACT-LETTER  PIC X.
@@ -94,10 +188,8 @@
                03 FILLER PIC X(80) VALUE SPACES.
       / REPORT STRUCTURE     
        01 WS-ENTERPRISE.
-           02 FILLER     OCCURS 3.
-      *       1 TO 9 DEPENDING ON NUMBER-MAX-FACTORY INDEXED BY NF.
-               03 FILLER OCCURS 5.
-      *           1 TO 9 DEPENDING ON NUMBER-MAX-WORKBH INDEXED BY WH.
+           02 FILLER     OCCURS 1 TO 9 DEPENDING ON NUMBER-MAX-FACTORY.
+               03 FILLER OCCURS 1 TO 9 DEPENDING ON NUMBER-MAX-WORKBH.
                    04 WORKBH-DISPLAY.
                        05 FILLER PIC X(17) VALUE SPACES.
                        05 FILLER PIC X(13) VALUE 'Nb Atelier : '.
@@ -117,13 +209,31 @@
                    04 FILLER PIC X(15) VALUE SPACES.
                03 FACTORY-DISPLAY.
                    04 FILLER PIC X(12) VALUE 'USINE NB : U'.
-                   04 IDX-NF PIC 9(02).
+                   04 IDX-NF PIC 9(02) VALUE 0.
                    04 FILLER PIC X(26) VALUE SPACES.
                    04 FILLER PIC X(05) VALUE 'TOTAL'.
                    04 FILLER PIC X(14) VALUE SPACES.
                    04 FILLER PIC X(07) VALUE 'DEFAUTS'.
                    04 FILLER PIC X(06) VALUE SPACES.
                    04 FILLER PIC X(08) VALUE SPACES.
+      / FACTORY/WORKSHOP NAME LOOKUP TABLE
+       01 WS-FACTORY-NAME-TABLE.
+           02 FILLER OCCURS 1 TO 9 DEPENDING ON NUMBER-MAX-FACTORY.
+               03 WS-FACTORY-NAME PIC X(20) VALUE SPACES.
+       01 WS-WORKBH-NAME-TABLE.
+           02 FILLER OCCURS 1 TO 9 DEPENDING ON NUMBER-MAX-FACTORY.
+               03 FILLER OCCURS 1 TO 9 DEPENDING ON NUMBER-MAX-WORKBH.
+                   04 WS-WORKBH-NAME PIC X(20) VALUE SPACES.
+       01 FACTORY-NAME-LINE.
+           02 FILLER   PIC X(14) VALUE SPACES.
+           02 FILLER   PIC X(12) VALUE 'NOM USINE : '.
+           02 FNL-NAME PIC X(20).
+           02 FILLER   PIC X(34) VALUE SPACES.
+       01 WORKBH-NAME-LINE.
+           02 FILLER   PIC X(19) VALUE SPACES.
+           02 FILLER   PIC X(14) VALUE 'NOM ATELIER : '.
+           02 WNL-NAME PIC X(20).
+           02 FILLER   PIC X(27) VALUE SPACES.
        01 ENTERPRISE-DISPLAY.
            02 FILLER PIC X(11) VALUE SPACES.
            02 FILLER PIC X(18) VALUE 'TOTAL ENTREPRISE :'.
@@ -144,11 +254,127 @@
            02 FILLER           PIC X(01) VALUE SPACES.
            02 INDEX-BEST-WORK  PIC 9(02).
            02 FILLER           PIC X(50) VALUE SPACES.
+       01 WORST-FACTORY.
+           02 TEXT-WORST-FACT  PIC X(27)
+           VALUE '       LA PIRE USINE EST : '.
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 INDEX-WORST-FACT PIC 9(02).
+           02 FILLER           PIC X(50) VALUE SPACES.
+       01 WORST-WORKBH.
+           02 TEXT-WORST-WORK  PIC X(27)
+           VALUE '     LE PIRE ATELIER EST : '.
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 INDEX-WORST-WORK PIC 9(02).
+           02 FILLER           PIC X(50) VALUE SPACES.
+      / DEFECT-RATE EXCEPTIONS
+       01 DEFECT-EXCEPTION-HEADER.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 FILLER PIC X(22) VALUE 'EXCEPTIONS DE DEFAUTS'.
+           02 FILLER PIC X(15) VALUE ' - SEUIL >= '.
+           02 DEH-THRESHOLD PIC ZZ9.
+           02 FILLER PIC X(01) VALUE '%'.
+           02 FILLER PIC X(37) VALUE SPACES.
+       01 DEFECT-EXCEPTION-LINE.
+           02 FILLER   PIC X(05) VALUE SPACES.
+           02 FILLER   PIC X(12) VALUE 'USINE NB : U'.
+           02 DEL-FACT PIC 9(02).
+           02 FILLER   PIC X(03) VALUE SPACES.
+           02 FILLER   PIC X(13) VALUE 'Nb Atelier : '.
+           02 DEL-WORK PIC 9(02).
+           02 FILLER   PIC X(03) VALUE SPACES.
+           02 FILLER   PIC X(12) VALUE 'TAUX DEFAUT:'.
+           02 DEL-RATIO PIC ZZ9.
+           02 FILLER   PIC X(01) VALUE '%'.
+           02 FILLER   PIC X(24) VALUE SPACES.
+       01 DEFECT-EXCEPTION-NONE.
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(27) VALUE 'AUCUNE EXCEPTION DE DEFAUT'.
+           02 FILLER PIC X(48) VALUE SPACES.
+      / MTD/YTD CUMULATIVE MASTER REPORT SECTION
+       01 MTD-YTD-HEADER.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 FILLER PIC X(37) VALUE
+               'CUMULS MENSUEL (MTD) ET ANNUEL (YTD)'.
+           02 FILLER PIC X(41) VALUE SPACES.
+       01 MTD-LINE.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(12) VALUE 'USINE NB : U'.
+           02 MTD-FACT       PIC 9(02).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(13) VALUE 'Nb Atelier : '.
+           02 MTD-WORK       PIC 9(02).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 FILLER         PIC X(07) VALUE 'MOIS : '.
+           02 MTD-YEARMONTH  PIC 9(04).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE 'BON : '.
+           02 MTD-GOOD       PIC ZZZZZZ9.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE 'DEF : '.
+           02 MTD-BAD        PIC ZZZZZZ9.
+       01 YTD-LINE.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(12) VALUE 'USINE NB : U'.
+           02 YTL-FACT       PIC 9(02).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(13) VALUE 'Nb Atelier : '.
+           02 YTL-WORK       PIC 9(02).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE 'AN : '.
+           02 YTL-YEAR       PIC 9(02).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE 'BON : '.
+           02 YTL-GOOD       PIC ZZZZZZ9.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE 'DEF : '.
+           02 YTL-BAD        PIC ZZZZZZ9.
+           02 FILLER         PIC X(02) VALUE SPACES.
+       01 MTD-YTD-NONE.
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(25) VALUE 'AUCUN CUMUL ENREGISTRE'.
+           02 FILLER PIC X(50) VALUE SPACES.
+      / CONTROL-TOTAL RECONCILIATION FOOTER
+       01 CONTROL-TOTAL-HEADER.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 FILLER PIC X(27) VALUE 'CONTROLE DES TOTAUX DU RUN'.
+           02 FILLER PIC X(51) VALUE SPACES.
+       01 CONTROL-TOTAL-LINE.
+           02 FILLER    PIC X(05) VALUE SPACES.
+           02 CTL-LABEL PIC X(25).
+           02 FILLER    PIC X(03) VALUE SPACES.
+           02 CTL-VALUE PIC ZZZZ9.
+           02 FILLER    PIC X(42) VALUE SPACES.
+       01 CONTROL-TOTAL-CHECK.
+           02 FILLER     PIC X(05) VALUE SPACES.
+           02 FILLER     PIC X(41) VALUE
+               'RECONCILIATION LUS = ACCEPTES + REJETES :'.
+           02 FILLER     PIC X(01) VALUE SPACES.
+           02 CTC-STATUS PIC X(02).
+           02 FILLER     PIC X(31) VALUE SPACES.
        01  WS-ERROR-REPORT.
            02 COL-1  PIC X(20) VALUE 'ERROR Number'.
            02 COL-2  PIC X(20) VALUE 'ERROR Line'.
-           02 COL-3  PIC X(32) VALUE 'ERROR Type'.
-           02 FILLER PIC X(8).
+      *  Wide enough to hold WS-ERROR-TYPE (PIC X(50)) without
+      *  truncating the longer req012/013 messages
+           02 COL-3  PIC X(50) VALUE 'ERROR Type'.
+      / CSV EXPORT (FILEOUT3)
+       01 WS-CSV-HEADER.
+           02 FILLER PIC X(80) VALUE
+               'FACTORY,WORKSHOP,TOTAL_WORKBH,BREAK_WORKBH,TOTAL_FACT,
+      -        'BREAK_FACT'.
+       01 WS-CSV-LINE.
+           02 CSV-FACTORY       PIC 9(02).
+           02 FILLER            PIC X(01) VALUE ','.
+           02 CSV-WORKSHOP      PIC 9(02).
+           02 FILLER            PIC X(01) VALUE ','.
+           02 CSV-TOTAL-WORKBH  PIC 9(05).
+           02 FILLER            PIC X(01) VALUE ','.
+           02 CSV-BREAK-WORKBH  PIC 9(05).
+           02 FILLER            PIC X(01) VALUE ','.
+           02 CSV-TOTAL-FACT    PIC 9(05).
+           02 FILLER            PIC X(01) VALUE ','.
+           02 CSV-BREAK-FACT    PIC 9(05).
+           02 FILLER            PIC X(51).
       / INITIALS VALUES USED FOR MAX FINDING
        01 INDEX-FACTORY        PIC 9(05) VALUE 1.
        01 INDEX-MAX-FACTORY    PIC 9(05) VALUE 1.
@@ -156,13 +382,63 @@
        01 INDEX-MAX-WORKBH     PIC 9(05) VALUE 1.
        01 VALUE-MAX-FACTORY    PIC 9(05) VALUE 0.
        01 VALUE-MAX-WORKBH     PIC 9(05) VALUE 0.
+      / INITIALS VALUES USED FOR MIN (WORST) FINDING
+       01 INDEX-MIN-FACTORY    PIC 9(05) VALUE 1.
+       01 INDEX-MIN-WORKBH     PIC 9(05) VALUE 1.
+       01 VALUE-MIN-FACTORY    PIC 9(05) VALUE 99999.
+       01 VALUE-MIN-WORKBH     PIC 9(05) VALUE 99999.
       / ERRORS
        01 WS-ERROR-TYPE PIC X(50).
+       01 WS-RECORD-REJECTED PIC X VALUE 'N'.
+           88 RECORD-IS-REJECTED VALUE 'Y'.
+           88 RECORD-IS-OK       VALUE 'N'.
+      / DATE VALIDITY CHECK
+       01 WS-DATE-CHECK.
+           02 WS-CHK-DAY    PIC 99.
+           02 WS-CHK-MONTH  PIC 99.
+           02 WS-CHK-YEAR   PIC 99.
+           02 WS-CHK-MAXDAY PIC 99.
+       01 WS-DATE-VALID PIC X VALUE 'N'.
+           88 DATE-IS-VALID   VALUE 'Y'.
+           88 DATE-IS-INVALID VALUE 'N'.
+      / DUPLICATE-SUBMISSION CHECK
+      *  One slot per calendar day of the production month covered by
+      *  a run (see LINE2's single "PRODUCTION DU MOIS DE" legend) -
+      *  a day number reused across two different months in the same
+      *  run is not expected and is not distinguished beyond this
+       01 WS-DATE-SEEN-TABLE.
+           02 FILLER OCCURS 1 TO 9 DEPENDING ON NUMBER-MAX-FACTORY.
+               03 FILLER OCCURS 1 TO 9 DEPENDING ON NUMBER-MAX-WORKBH.
+                   04 FILLER OCCURS 31.
+                       05 WS-DATE-SEEN-FLAG  PIC X  VALUE 'N'.
+                       05 WS-DATE-SEEN-MONTH PIC 99 VALUE 0.
+                       05 WS-DATE-SEEN-YEAR  PIC 99 VALUE 0.
+       01 WS-DUP-FOUND PIC X VALUE 'N'.
+           88 DUPLICATE-FOUND     VALUE 'Y'.
+           88 DUPLICATE-NOT-FOUND VALUE 'N'.
+      / FACTORY/WORKSHOP RANGE CHECK
+       01 WS-CHK-FACT-NUM PIC 9.
+       01 WS-CHK-WORKBH   PIC 99.
+       01 WS-RANGE-VALID PIC X VALUE 'N'.
+           88 RANGE-IS-VALID   VALUE 'Y'.
+           88 RANGE-IS-INVALID VALUE 'N'.
       / COUNTERS
        01 IDX-FACT      PIC 999.
        01 IDX-WK        PIC 999.
-       01 WS-FL-COUNTER PIC 9(05) VALUE 0.
-       01 WS-FL-ERRORS  PIC 9(05) VALUE 0.
+       01 WS-DEFECT-DENOM PIC 9(07).
+       01 WS-DEFECT-RATIO PIC 9(03).
+       01 WS-DEFECT-FOUND PIC X VALUE 'N'.
+           88 DEFECT-FOUND-ANY VALUE 'Y'.
+       01 WS-FL-COUNTER  PIC 9(05) VALUE 0.
+       01 WS-FL-ERRORS   PIC 9(05) VALUE 0.
+       01 WS-FL-ACCEPTED PIC 9(05) VALUE 0.
+       01 WS-FL-REJECTED PIC 9(05) VALUE 0.
+       01 WS-RECORDS-READ PIC 9(05) VALUE 0.
+      / CHECKPOINT / RESTART
+       01 WS-CKPT-RESUME-FROM PIC 9(05) VALUE 0.
+       01 WS-CKPT-INTERVAL    PIC 9(05) VALUE 100.
+       01 WS-CKPT-FILE-OPEN PIC X VALUE 'N'.
+           88 CKPT-FILE-IS-OPEN VALUE 'Y'.
       / FILES STATUS
        01 FILEIN-STATUS.
            05 FS-FILEIN      PIC X(02).
@@ -170,6 +446,35 @@
        01 FILEOUT-UNUSED-STATUS.
            05 FS-FILEOUT1    PIC X(02).
            05 FS-FILEOUT2    PIC X(02).
+           05 FS-FILEOUT3    PIC X(02).
+       01 FILEPARM-STATUS.
+           05 FS-FILEPARM    PIC X(02).
+               88 FS-FP-OK       VALUE '00'.
+       01 FILECKPT-STATUS.
+           05 FS-FILECKPT    PIC X(02).
+               88 FS-CKPT-OK     VALUE '00'.
+               88 FS-CKPT-EOF    VALUE '10'.
+       01 FILEOUT4-STATUS.
+           05 FS-FILEOUT4    PIC X(02).
+       01 FILEMTD-STATUS.
+           05 FS-FILEMTD     PIC X(02).
+               88 FS-MTD-OK       VALUE '00'.
+               88 FS-MTD-MISSING  VALUE '35'.
+               88 FS-MTD-EOF      VALUE '10'.
+               88 FS-MTD-NOTFOUND VALUE '23' '46'.
+       01 FILEYTD-STATUS.
+           05 FS-FILEYTD     PIC X(02).
+               88 FS-YTD-OK       VALUE '00'.
+               88 FS-YTD-MISSING  VALUE '35'.
+               88 FS-YTD-EOF      VALUE '10'.
+               88 FS-YTD-NOTFOUND VALUE '23' '46'.
+       01 FILENAME-STATUS.
+           05 FS-FILENAME    PIC X(02).
+               88 FS-NM-OK       VALUE '00'.
+               88 FS-NM-EOF      VALUE '10'.
+      / MTD/YTD REPORT BROWSE FLAGS
+       01 WS-MTD-FOUND PIC X VALUE 'N'.
+       01 WS-YTD-FOUND PIC X VALUE 'N'.
 
       *****************************************************************
       *  Program : Setup, run main routine and exit.
@@ -194,8 +499,12 @@
        PROCEDURE DIVISION.
            PERFORM 000-PARAM
            PERFORM 001-IOPEN
+           PERFORM 005-CKPT-RESUME
            PERFORM 002-OOPEN
+           PERFORM 003-MOPEN
+           PERFORM 004-NAMES
            PERFORM 100-FILES
+           PERFORM 990-SET-RETURN-CODE
            PERFORM 999-FCLOS
            GOBACK
            .
@@ -208,8 +517,30 @@
 
        000-PARAM.
       *****************************************************************
-      *  This routine should setup params (if any)
-           CONTINUE 
+      *  This routine reads the factory/workshop ceiling and the
+      *  defect-rate exception threshold from the control card
+      *  Defaults on WS-CONTROL-CARD stand if FILEPARM is absent/blank
+           OPEN INPUT FILEPARM
+           IF FS-FP-OK THEN
+               READ FILEPARM
+               IF FS-FP-OK THEN
+                   IF (PARAM-MAX-FACTORY IS NUMERIC)
+                     AND (PARAM-MAX-FACTORY > 0) THEN
+                       MOVE PARAM-MAX-FACTORY TO NUMBER-MAX-FACTORY
+                   END-IF
+                   IF (PARAM-MAX-WORKBH IS NUMERIC)
+                     AND (PARAM-MAX-WORKBH > 0)
+                     AND (PARAM-MAX-WORKBH <= 9) THEN
+                       MOVE PARAM-MAX-WORKBH TO NUMBER-MAX-WORKBH
+                   END-IF
+                   IF (PARAM-DEFECT-THRESHOLD IS NUMERIC)
+                     AND (PARAM-DEFECT-THRESHOLD > 0) THEN
+                       MOVE PARAM-DEFECT-THRESHOLD
+                         TO WS-DEFECT-THRESHOLD-PCT
+                   END-IF
+               END-IF
+               CLOSE FILEPARM
+           END-IF
            .
 
       *****************************************************************
@@ -218,8 +549,78 @@
            OPEN INPUT  FILEIN
            .
        002-OOPEN.
+      *****************************************************************
+      *  FILEOUT1 (report) and FILEOUT3 (CSV) are always rebuilt from
+      *  scratch at the end of the run out of the in-memory totals
+      *  accumulated by 100-FILES (which reprocesses every record on
+      *  every run, checkpoint or not - see 100-FILES/200-VERIFICATION),
+      *  so they are always opened fresh. FILEOUT2 (errors) and
+      *  FILEOUT4 (suspense) are written incrementally as each record
+      *  is verified; on a genuine resume (WS-CKPT-RESUME-FROM > 0,
+      *  set by 005-CKPT-RESUME just before this routine runs) the
+      *  lines the prior, interrupted run already wrote for records up
+      *  to the checkpoint must not be discarded, so they are opened
+      *  EXTEND instead of OUTPUT
            OPEN OUTPUT FILEOUT1,
-                       FILEOUT2
+                       FILEOUT3
+           IF WS-CKPT-RESUME-FROM > 0 THEN
+               OPEN EXTEND FILEOUT2
+               OPEN EXTEND FILEOUT4
+           ELSE
+               OPEN OUTPUT FILEOUT2
+               OPEN OUTPUT FILEOUT4
+           END-IF
+           .
+
+       003-MOPEN.
+      *****************************************************************
+      *  Opens the MTD/YTD indexed master files for update. The very
+      *  first run on a site has no master file yet, so a missing file
+      *  is created empty (OUTPUT then reopened I-O) instead of erroring
+           OPEN I-O FILEMTD
+           IF FS-MTD-MISSING THEN
+               OPEN OUTPUT FILEMTD
+               CLOSE FILEMTD
+               OPEN I-O FILEMTD
+           END-IF
+           OPEN I-O FILEYTD
+           IF FS-YTD-MISSING THEN
+               OPEN OUTPUT FILEYTD
+               CLOSE FILEYTD
+               OPEN I-O FILEYTD
+           END-IF
+           .
+
+       004-NAMES.
+      *****************************************************************
+      *  Loads the optional factory/workshop name lookup file into
+      *  working storage. NAME-WORKBH = 0 means a factory-level name.
+      *  A missing file, or a code with no matching entry, simply
+      *  leaves that site/workshop unnamed on the report
+           OPEN INPUT FILENAME
+           IF FS-NM-OK THEN
+               PERFORM UNTIL FS-NM-EOF
+                   READ FILENAME
+                     AT END
+                         CONTINUE
+                     NOT AT END
+                         IF (NAME-FACTORY > 0)
+                           AND (NAME-FACTORY <= NUMBER-MAX-FACTORY) THEN
+                             IF NAME-WORKBH = 0 THEN
+                                 MOVE NAME-TEXT
+                                   TO WS-FACTORY-NAME(NAME-FACTORY)
+                             ELSE
+                                 IF NAME-WORKBH <= NUMBER-MAX-WORKBH
+                                 THEN
+                                     MOVE NAME-TEXT TO WS-WORKBH-NAME
+                                       (NAME-FACTORY, NAME-WORKBH)
+                                 END-IF
+                             END-IF
+                         END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FILENAME
+           END-IF
            .
 
        010-READ.
@@ -238,63 +639,284 @@
       *    1. Exploit the data
       *    2. Make BESTS reports
       *    3. Print Report
-           PERFORM 
+      *  205-CKPT-RESUME (run earlier, before files are opened for
+      *  output) has already set WS-CKPT-RESUME-FROM. Every record is
+      *  always verified here, checkpoint or not, so the in-memory
+      *  totals this run builds cover the whole file; 200-VERIFICATION/
+      *  500-ADD-TO-REPORT/700-PRINT-ERROR/730-WRITE-SUSPENSE only
+      *  suppress the physical WRITE/REWRITE side effects (error file,
+      *  suspense file, MTD/YTD masters) for records at or below the
+      *  checkpoint, since those were already applied by the run that
+      *  left it - see their headers for detail
+           PERFORM
              VARYING WS-FL-COUNTER FROM 1 BY 1
              UNTIL (FS-FC-FI)
                 PERFORM 010-READ
                 IF (NOT FS-FC-FI)
                    PERFORM 200-VERIFICATION
+                   PERFORM 110-CKPT-WRITE
                 END-IF
            END-PERFORM
+           PERFORM 115-CKPT-CLEAR
            PERFORM 550-ADD-BESTS-REPORT
            PERFORM 800-PRINT-REPORT
            .
 
+       005-CKPT-RESUME.
+      *****************************************************************
+      *  This routine finds the last checkpoint written by a prior run
+      *  (if any) so an abended run can resume without losing the
+      *  error/suspense/master-file output it already produced for
+      *  already-handled records. A fresh/completed run leaves no
+      *  usable checkpoint (see 115-CKPT-CLEAR), so WS-CKPT-RESUME-FROM
+      *  stays zero and every record is processed as normal.
+      *  Deliberately does NOT open FILECKPT for OUTPUT here - doing
+      *  so would truncate the prior run's checkpoint immediately, so
+      *  an abend in this run before its own first checkpoint write
+      *  would lose the prior high-water mark for good. The output
+      *  open is deferred to 112-CKPT-ENSURE-OPEN, just before this
+      *  run's first actual checkpoint write.
+           MOVE 0 TO WS-CKPT-RESUME-FROM
+           MOVE 0 TO WS-FL-ERRORS
+           OPEN INPUT FILECKPT
+           IF FS-CKPT-OK THEN
+               PERFORM UNTIL FS-CKPT-EOF
+                   READ FILECKPT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE CKPT-COUNTER     TO WS-CKPT-RESUME-FROM
+                        MOVE CKPT-ERROR-COUNT TO WS-FL-ERRORS
+                   END-READ
+               END-PERFORM
+               CLOSE FILECKPT
+           END-IF
+           .
+
+       112-CKPT-ENSURE-OPEN.
+      *****************************************************************
+      *  Opens FILECKPT for output - truncating whatever checkpoint
+      *  was read by 005-CKPT-RESUME - only immediately before this
+      *  run's first checkpoint write, not at startup. That way a run
+      *  that abends before reaching its own first checkpoint leaves
+      *  the prior run's high-water mark intact for the next resume.
+           IF NOT CKPT-FILE-IS-OPEN THEN
+               OPEN OUTPUT FILECKPT
+               MOVE 'Y' TO WS-CKPT-FILE-OPEN
+           END-IF
+           .
+
+       110-CKPT-WRITE.
+      *****************************************************************
+      *  This routine records progress every WS-CKPT-INTERVAL records
+           IF (FUNCTION MOD (WS-FL-COUNTER, WS-CKPT-INTERVAL) = 0) THEN
+               PERFORM 112-CKPT-ENSURE-OPEN
+               MOVE WS-FL-COUNTER TO CKPT-COUNTER
+               MOVE WS-FL-ERRORS  TO CKPT-ERROR-COUNT
+               WRITE CHECKPOINT-RECORD
+           END-IF
+           .
+
+       115-CKPT-CLEAR.
+      *****************************************************************
+      *  This routine marks the run complete so a later run starts
+      *  fresh instead of resuming from this run's last checkpoint
+           PERFORM 112-CKPT-ENSURE-OPEN
+           MOVE 0 TO CKPT-COUNTER
+           MOVE 0 TO CKPT-ERROR-COUNT
+           WRITE CHECKPOINT-RECORD
+           .
+
+       210-CHECK-DATE-VALIDITY.
+      *****************************************************************
+      *  This routine checks DAY/MONTH/YEAR form a real calendar date
+      *  (day range depends on month, basic YY leap-year handling).
+      *  Runs before 200-VERIFICATION's EVALUATE gets to the DAY/
+      *  MONTH/YEAR numeric WHENs, so it guards its own arithmetic
+      *  here instead of trusting them to have run already - a non-
+      *  numeric field just leaves WS-DATE-VALID 'N', which the
+      *  EVALUATE's own numeric WHENs reject anyway
+           MOVE 'N' TO WS-DATE-VALID
+           IF (ENREG-DAY IS NUMERIC)
+             AND (ENREG-MONTH IS NUMERIC)
+             AND (ENREG-YEAR IS NUMERIC) THEN
+               MOVE ENREG-DAY   TO WS-CHK-DAY
+               MOVE ENREG-MONTH TO WS-CHK-MONTH
+               MOVE ENREG-YEAR  TO WS-CHK-YEAR
+               IF (WS-CHK-MONTH >= 1) AND (WS-CHK-MONTH <= 12) THEN
+                   EVALUATE WS-CHK-MONTH
+                       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10
+                            WHEN 12
+                           MOVE 31 TO WS-CHK-MAXDAY
+                       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                           MOVE 30 TO WS-CHK-MAXDAY
+                       WHEN 2
+                           IF (WS-CHK-YEAR = 0)
+                             OR (FUNCTION MOD (WS-CHK-YEAR, 4) = 0)
+                               THEN
+                               MOVE 29 TO WS-CHK-MAXDAY
+                           ELSE
+                               MOVE 28 TO WS-CHK-MAXDAY
+                           END-IF
+                   END-EVALUATE
+                   IF (WS-CHK-DAY >= 1)
+                     AND (WS-CHK-DAY <= WS-CHK-MAXDAY) THEN
+                       MOVE 'Y' TO WS-DATE-VALID
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       215-CHECK-RANGES.
+      *****************************************************************
+      *  Checks FACT-NUMBER/FACT-WORKBH fall within the factory/
+      *  workshop ceilings (NUMBER-MAX-FACTORY/NUMBER-MAX-WORKBH)
+      *  before 500-ADD-TO-REPORT (or the duplicate check below)
+      *  subscripts any table with them. Runs before 200-VERIFICATION's
+      *  EVALUATE gets to the FACT-NUMBER/FACT-WORKBH numeric WHENs,
+      *  so it guards its own comparisons here instead of trusting
+      *  them to have run already
+           MOVE 'N' TO WS-RANGE-VALID
+           IF (FACT-NUMBER IS NUMERIC) AND (FACT-WORKBH IS NUMERIC)
+               THEN
+               MOVE FACT-NUMBER TO WS-CHK-FACT-NUM
+               MOVE FACT-WORKBH TO WS-CHK-WORKBH
+               IF (WS-CHK-FACT-NUM > 0)
+                 AND (WS-CHK-FACT-NUM <= NUMBER-MAX-FACTORY)
+                 AND (WS-CHK-WORKBH > 0)
+                 AND (WS-CHK-WORKBH <= NUMBER-MAX-WORKBH) THEN
+                   MOVE 'Y' TO WS-RANGE-VALID
+               END-IF
+           END-IF
+           .
+
+       220-CHECK-DUPLICATE.
+      *****************************************************************
+      *  Looks up (read-only) whether this factory/workshop/date has
+      *  already been accepted earlier in this run, to catch
+      *  resubmitted/duplicated input lines before they get double-
+      *  counted in the totals. Does NOT mark the slot as seen - that
+      *  only happens in 225-MARK-DATE-SEEN, once 200-VERIFICATION's
+      *  EVALUATE has confirmed the record is actually being accepted,
+      *  so a record later rejected for an unrelated reason does not
+      *  block a legitimate corrected resubmission of the same date.
+      *  Relies on 215-CHECK-RANGES (performed just before this) to
+      *  guarantee WS-CHK-FACT-NUM/WS-CHK-WORKBH are safe subscripts
+           MOVE 'N' TO WS-DUP-FOUND
+           IF (RANGE-IS-VALID)
+             AND (WS-CHK-DAY >= 1) AND (WS-CHK-DAY <= 31) THEN
+               IF (WS-DATE-SEEN-FLAG
+                    (WS-CHK-FACT-NUM, WS-CHK-WORKBH, WS-CHK-DAY) = 'Y')
+                 AND (WS-DATE-SEEN-MONTH
+                    (WS-CHK-FACT-NUM, WS-CHK-WORKBH, WS-CHK-DAY)
+                    = WS-CHK-MONTH)
+                 AND (WS-DATE-SEEN-YEAR
+                    (WS-CHK-FACT-NUM, WS-CHK-WORKBH, WS-CHK-DAY)
+                    = WS-CHK-YEAR) THEN
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-IF
+           .
+
+       225-MARK-DATE-SEEN.
+      *****************************************************************
+      *  Claims this factory/workshop/date slot as seen. Called from
+      *  200-VERIFICATION only once the record has passed every check
+      *  in the EVALUATE and is actually being accepted into the
+      *  totals - see 220-CHECK-DUPLICATE's note above
+           IF (RANGE-IS-VALID)
+             AND (WS-CHK-DAY >= 1) AND (WS-CHK-DAY <= 31) THEN
+               MOVE 'Y' TO WS-DATE-SEEN-FLAG
+                 (WS-CHK-FACT-NUM, WS-CHK-WORKBH, WS-CHK-DAY)
+               MOVE WS-CHK-MONTH TO WS-DATE-SEEN-MONTH
+                 (WS-CHK-FACT-NUM, WS-CHK-WORKBH, WS-CHK-DAY)
+               MOVE WS-CHK-YEAR TO WS-DATE-SEEN-YEAR
+                 (WS-CHK-FACT-NUM, WS-CHK-WORKBH, WS-CHK-DAY)
+           END-IF
+           .
+
        200-VERIFICATION.
       *****************************************************************
       *  This routine verify if data type is OK
-      *    ELSE : It ignore the line and make a report
+      *    ELSE : It ignore the line, make a report and suspend the
+      *           record so it can be corrected and resubmitted
       *    THEN : Convert the line in correct types and process OP
+           MOVE 'N' TO WS-RECORD-REJECTED
       * Check U value for factories
            IF NOT FACT-LETTER-IS-FACTORY THEN
                MOVE 'FACT-LETTER - Is it a factory?'
                  TO WS-ERROR-TYPE
                  PERFORM 700-PRINT-ERROR
+                 MOVE 'Y' TO WS-RECORD-REJECTED
            END-IF
-      * Check numeric values              
+      * Pre-compute calendar/range validity - these run before the
+      * numeric WHENs below, so each guards its own fields internally
+      * instead of relying on an EVALUATE WHEN that hasn't run yet
+           PERFORM 210-CHECK-DATE-VALIDITY
+           PERFORM 215-CHECK-RANGES
+           PERFORM 220-CHECK-DUPLICATE
+      * Check numeric values
            EVALUATE FALSE
                WHEN (FACT-NUMBER IS NUMERIC)
                    MOVE 'FACT-NUMBER - Format issue'
                      TO WS-ERROR-TYPE
                    PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
                WHEN (FACT-WORKBH  IS NUMERIC)
                    MOVE 'FACT-WORKBH - Format issue'
                      TO WS-ERROR-TYPE
                    PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
+               WHEN (RANGE-IS-VALID)
+                   MOVE 'FACT-NUMBER/FACT-WORKBH - Out of range'
+                     TO WS-ERROR-TYPE
+                   PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
                WHEN (ENREG-DAY IS NUMERIC)
                    MOVE 'DAY - Format issue'
                      TO WS-ERROR-TYPE
                    PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
                WHEN (ENREG-MONTH IS NUMERIC)
                    MOVE 'MONTH - Format issue'
                      TO WS-ERROR-TYPE
                    PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
                WHEN (ENREG-YEAR IS NUMERIC)
                    MOVE 'YEAR - Format issue'
                      TO WS-ERROR-TYPE
                    PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
+               WHEN (DATE-IS-VALID)
+                   MOVE 'DATE - Invalid calendar date'
+                     TO WS-ERROR-TYPE
+                   PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
+               WHEN (DUPLICATE-NOT-FOUND)
+                   MOVE 'DUPLICATE - Already submitted this run'
+                     TO WS-ERROR-TYPE
+                   PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
                WHEN (PRODUCT-OK IS NUMERIC)
                    MOVE 'PRODUCT-OK - Format issue'
                      TO WS-ERROR-TYPE
                    PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
                WHEN (PRODUCT-BK IS NUMERIC)
                    MOVE 'PRODUCT-BK - Format issue'
                      TO WS-ERROR-TYPE
                    PERFORM 700-PRINT-ERROR
+                   MOVE 'Y' TO WS-RECORD-REJECTED
                WHEN OTHER
-                   PERFORM 400-CONVERT-TO-NUMBERS
-                   PERFORM 500-ADD-TO-REPORT
+                   CONTINUE
            END-EVALUATE
+           IF RECORD-IS-REJECTED THEN
+               PERFORM 730-WRITE-SUSPENSE
+           ELSE
+               PERFORM 225-MARK-DATE-SEEN
+               PERFORM 400-CONVERT-TO-NUMBERS
+               PERFORM 500-ADD-TO-REPORT
+           END-IF
            .
 
 
@@ -307,6 +929,7 @@
        500-ADD-TO-REPORT.
       *****************************************************************
       *  This routine operate manipulations on the clean data
+           ADD 1 TO WS-FL-ACCEPTED
            MOVE LINE-FACT-NUMBER
              TO IDX-NF(LINE-FACT-NUMBER)
            MOVE LINE-FACT-WORKBH 
@@ -322,64 +945,153 @@
             TO TOTAL-WORKBH(LINE-FACT-NUMBER, LINE-FACT-WORKBH)
            ADD LINE-PRODUCT-BK
             TO BREAK-WORKBH(LINE-FACT-NUMBER, LINE-FACT-WORKBH)
+      * CUMULATIVE MASTERS (SURVIVE ACROSS RUNS) - a record at or
+      * below WS-CKPT-RESUME-FROM was already applied to FILEMTD/
+      * FILEYTD by the run that left the checkpoint; redoing it here
+      * would double-count it in the master files, so only records
+      * past the checkpoint update them - see 002-OOPEN
+           IF (WS-FL-COUNTER > WS-CKPT-RESUME-FROM) THEN
+               PERFORM 560-UPDATE-MTD-MASTER
+               PERFORM 565-UPDATE-YTD-MASTER
+           END-IF
+           .
+
+       560-UPDATE-MTD-MASTER.
+      *****************************************************************
+      *  Keeps a running month-to-date total per factory/workshop/
+      *  year-month in the indexed master file, across runs
+           MOVE LINE-FACT-NUMBER TO MSTR-FACTORY
+           MOVE LINE-FACT-WORKBH TO MSTR-WORKBH
+           COMPUTE MSTR-YEARMONTH = (LINE-YEAR * 100) + LINE-MONTH
+           READ FILEMTD
+               INVALID KEY
+                   MOVE LINE-PRODUCT-OK TO MSTR-MTD-GOOD
+                   MOVE LINE-PRODUCT-BK TO MSTR-MTD-BAD
+                   WRITE MASTER-MTD-RECORD
+               NOT INVALID KEY
+                   ADD LINE-PRODUCT-OK TO MSTR-MTD-GOOD
+                   ADD LINE-PRODUCT-BK TO MSTR-MTD-BAD
+                   REWRITE MASTER-MTD-RECORD
+           END-READ
+           .
+
+       565-UPDATE-YTD-MASTER.
+      *****************************************************************
+      *  Keeps a running year-to-date total per factory/workshop/year
+      *  in the indexed master file, across runs
+           MOVE LINE-FACT-NUMBER TO YTD-FACTORY
+           MOVE LINE-FACT-WORKBH TO YTD-WORKBH
+           MOVE LINE-YEAR        TO YTD-YEAR
+           READ FILEYTD
+               INVALID KEY
+                   MOVE LINE-PRODUCT-OK TO YTD-GOOD
+                   MOVE LINE-PRODUCT-BK TO YTD-BAD
+                   WRITE MASTER-YTD-RECORD
+               NOT INVALID KEY
+                   ADD LINE-PRODUCT-OK TO YTD-GOOD
+                   ADD LINE-PRODUCT-BK TO YTD-BAD
+                   REWRITE MASTER-YTD-RECORD
+           END-READ
            .
 
        550-ADD-BESTS-REPORT.
       *****************************************************************
       *  This routine define what are :
-      *    1. The best factory
-      *    2. The best workbh inside this factory
+      *    1. The best and worst factory
+      *    2. The best and worst workbh inside each of those factories
       *    MAX FACTORY
-           PERFORM 
+           PERFORM
                VARYING INDEX-FACTORY FROM 1 BY 1
                UNTIL (INDEX-FACTORY > NUMBER-MAX-FACTORY)
                IF (
                    (
-                    TOTAL-FACT(INDEX-FACTORY) - 
+                    TOTAL-FACT(INDEX-FACTORY) -
                     BREAK-FACT(INDEX-FACTORY)
                    ) > VALUE-MAX-FACTORY
                ) THEN
                   COMPUTE VALUE-MAX-FACTORY = (
-                   TOTAL-FACT(INDEX-FACTORY) - 
+                   TOTAL-FACT(INDEX-FACTORY) -
                    BREAK-FACT(INDEX-FACTORY)
-                  ) 
+                  )
                   MOVE INDEX-FACTORY TO INDEX-MAX-FACTORY
                END-IF
+               IF (
+                   NOT (IDX-NF(INDEX-FACTORY) = 0)
+                   AND
+                   (
+                    TOTAL-FACT(INDEX-FACTORY) -
+                    BREAK-FACT(INDEX-FACTORY)
+                   ) < VALUE-MIN-FACTORY
+               ) THEN
+                  COMPUTE VALUE-MIN-FACTORY = (
+                   TOTAL-FACT(INDEX-FACTORY) -
+                   BREAK-FACT(INDEX-FACTORY)
+                  )
+                  MOVE INDEX-FACTORY TO INDEX-MIN-FACTORY
+               END-IF
            END-PERFORM
 
-      * MAX WORKBH FROM THIS FACTORY
-           PERFORM 
+      * MAX WORKBH FROM THE BEST FACTORY
+           PERFORM
                VARYING INDEX-WORKBH FROM 1 BY 1
                UNTIL (INDEX-WORKBH > NUMBER-MAX-WORKBH)
                IF (
                    (
-                    TOTAL-WORKBH(INDEX-MAX-FACTORY, INDEX-WORKBH) - 
+                    TOTAL-WORKBH(INDEX-MAX-FACTORY, INDEX-WORKBH) -
                     BREAK-WORKBH(INDEX-MAX-FACTORY, INDEX-WORKBH)
                    ) > VALUE-MAX-WORKBH
                ) THEN
                   COMPUTE VALUE-MAX-WORKBH = (
-                   TOTAL-WORKBH(INDEX-MAX-FACTORY, INDEX-WORKBH) - 
+                   TOTAL-WORKBH(INDEX-MAX-FACTORY, INDEX-WORKBH) -
                    BREAK-WORKBH(INDEX-MAX-FACTORY, INDEX-WORKBH)
-                  ) 
+                  )
                   MOVE INDEX-WORKBH TO INDEX-MAX-WORKBH
                END-IF
            END-PERFORM
+
+      * MIN (WORST) WORKBH FROM THE WORST FACTORY
+           PERFORM
+               VARYING INDEX-WORKBH FROM 1 BY 1
+               UNTIL (INDEX-WORKBH > NUMBER-MAX-WORKBH)
+               IF (
+                   NOT (IDX-WH(INDEX-MIN-FACTORY, INDEX-WORKBH) = 0)
+                   AND
+                   (
+                    TOTAL-WORKBH(INDEX-MIN-FACTORY, INDEX-WORKBH) -
+                    BREAK-WORKBH(INDEX-MIN-FACTORY, INDEX-WORKBH)
+                   ) < VALUE-MIN-WORKBH
+               ) THEN
+                  COMPUTE VALUE-MIN-WORKBH = (
+                   TOTAL-WORKBH(INDEX-MIN-FACTORY, INDEX-WORKBH) -
+                   BREAK-WORKBH(INDEX-MIN-FACTORY, INDEX-WORKBH)
+                  )
+                  MOVE INDEX-WORKBH TO INDEX-MIN-WORKBH
+               END-IF
+           END-PERFORM
       * FINALLY
            MOVE INDEX-MAX-FACTORY TO INDEX-BEST-FACT
            MOVE INDEX-MAX-WORKBH  TO INDEX-BEST-WORK
+           MOVE INDEX-MIN-FACTORY TO INDEX-WORST-FACT
+           MOVE INDEX-MIN-WORKBH  TO INDEX-WORST-WORK
            .
 
        700-PRINT-ERROR.
       *****************************************************************
-      *  This routine update the values to put inside error logs
-           IF WS-FL-ERRORS = 0 THEN
-                PERFORM 720-WRITE-ERROR
+      *  This routine update the values to put inside error logs.
+      *  Records at or below WS-CKPT-RESUME-FROM were already reported
+      *  here by the run that left the checkpoint (100-FILES now
+      *  reprocesses every record on every run to rebuild totals, but
+      *  must not duplicate that run's FILEOUT2 lines) - see 002-OOPEN
+           IF (WS-FL-COUNTER > WS-CKPT-RESUME-FROM) THEN
+               IF WS-FL-ERRORS = 0 THEN
+                    PERFORM 720-WRITE-ERROR
+               END-IF
+               ADD 1 TO WS-FL-ERRORS
+               MOVE WS-FL-ERRORS  TO COL-1 OF WS-ERROR-REPORT
+               MOVE WS-FL-COUNTER TO COL-2 OF WS-ERROR-REPORT
+               MOVE WS-ERROR-TYPE TO COL-3 OF WS-ERROR-REPORT
+               PERFORM 720-WRITE-ERROR
            END-IF
-           ADD 1 TO WS-FL-ERRORS
-           MOVE WS-FL-ERRORS  TO COL-1 OF WS-ERROR-REPORT
-           MOVE WS-FL-COUNTER TO COL-2 OF WS-ERROR-REPORT
-           MOVE WS-ERROR-TYPE TO COL-3 OF WS-ERROR-REPORT
-           PERFORM 720-WRITE-ERROR
            .
 
        720-WRITE-ERROR.
@@ -388,12 +1100,29 @@
            WRITE ERROR-REPORT FROM WS-ERROR-REPORT
            .
 
+       730-WRITE-SUSPENSE.
+      *****************************************************************
+      *  This routine copies a rejected record, unchanged, to the
+      *  suspense file so a corrected version can be resubmitted.
+      *  A record at or below WS-CKPT-RESUME-FROM was already written
+      *  to FILEOUT4 by the run that left the checkpoint, so only the
+      *  running total (needed for the whole-run reconciliation/return
+      *  code) is kept, not a duplicate physical WRITE - see 002-OOPEN
+           IF (WS-FL-COUNTER > WS-CKPT-RESUME-FROM) THEN
+               WRITE SUSPENSE-RECORD FROM FILEIN-ENREG
+           END-IF
+           ADD 1 TO WS-FL-REJECTED
+           .
+
        800-PRINT-REPORT.
       *****************************************************************
       * This routine organize the report writting
            PERFORM 821-WRITE-HEADER
            PERFORM 825-WRITE-REPORT
            PERFORM 829-WRITE-FOOTER
+           PERFORM 830-WRITE-DEFECT-EXCEPTIONS
+           PERFORM 840-PRINT-CSV-REPORT
+           PERFORM 870-PRINT-MTD-YTD-REPORT
            .
 
        821-WRITE-HEADER.
@@ -417,7 +1146,11 @@
        826-REPORT-FACTORY.
       *****************************************************************
       *  This routine write values of a factory and call WORKBHS of it
-           WRITE ENTREPRISE FROM FACTORY-DISPLAY(IDX-FACT) 
+           WRITE ENTREPRISE FROM FACTORY-DISPLAY(IDX-FACT)
+           IF NOT (WS-FACTORY-NAME(IDX-FACT) = SPACES) THEN
+               MOVE WS-FACTORY-NAME(IDX-FACT) TO FNL-NAME
+               WRITE ENTREPRISE FROM FACTORY-NAME-LINE
+           END-IF
            PERFORM 827-REPORT-WORKBH
            WRITE ENTREPRISE FROM TOTAL-DISPLAY(IDX-FACT) 
            WRITE ENTREPRISE FROM NEWLINE
@@ -432,21 +1165,265 @@
                    IF NOT (IDX-WH(IDX-FACT, IDX-WK) = 0) THEN
                         WRITE ENTREPRISE
                         FROM WORKBH-DISPLAY(IDX-FACT, IDX-WK)
+                        IF NOT (WS-WORKBH-NAME(IDX-FACT, IDX-WK)
+                              = SPACES) THEN
+                            MOVE WS-WORKBH-NAME(IDX-FACT, IDX-WK)
+                              TO WNL-NAME
+                            WRITE ENTREPRISE FROM WORKBH-NAME-LINE
+                        END-IF
                    ELSE
                        CONTINUE
                    END-IF
            END-PERFORM
            .
 
-        829-WRITE-FOOTER.   
+        829-WRITE-FOOTER.
       *****************************************************************
       *    This routine write footer of the report
-           WRITE ENTREPRISE FROM NEWLINE  
+           WRITE ENTREPRISE FROM NEWLINE
            WRITE ENTREPRISE FROM LEGEND
-           WRITE ENTREPRISE FROM ENTERPRISE-DISPLAY 
-           WRITE ENTREPRISE FROM NEWLINE  
-           WRITE ENTREPRISE FROM BEST-FACTORY 
-           WRITE ENTREPRISE FROM BEST-WORKBH 
+           WRITE ENTREPRISE FROM ENTERPRISE-DISPLAY
+           WRITE ENTREPRISE FROM NEWLINE
+           WRITE ENTREPRISE FROM BEST-FACTORY
+           WRITE ENTREPRISE FROM BEST-WORKBH
+           WRITE ENTREPRISE FROM WORST-FACTORY
+           WRITE ENTREPRISE FROM WORST-WORKBH
+           PERFORM 839-WRITE-CONTROL-TOTALS
+           .
+
+       839-WRITE-CONTROL-TOTALS.
+      *****************************************************************
+      *  Reconciles records read on FILEIN against what was accepted
+      *  into the report versus rejected to the suspense file. FILEIN
+      *  carries no trailer record to check an expected count against
+      *  (see PGM015FS.cpy), so LUS (derived from the read loop) is
+      *  reconciled against ACCEPTES + REJETES instead - the closest
+      *  equivalent available without adding a trailer record to the
+      *  shared FILEIN/FILEOUT2 copybook layout
+      *  100-FILES' PERFORM VARYING is test-before: the final,
+      *  unsuccessful READ that sets end-of-file still runs inside the
+      *  loop body, then the counter is bumped once more before the
+      *  UNTIL re-test exits the loop - so WS-FL-COUNTER ends at
+      *  (records read) + 2, not + 1
+           COMPUTE WS-RECORDS-READ = WS-FL-COUNTER - 2
+           WRITE ENTREPRISE FROM NEWLINE
+           WRITE ENTREPRISE FROM CONTROL-TOTAL-HEADER
+           MOVE 'LUS A L ENTREE (FILEIN)' TO CTL-LABEL
+           MOVE WS-RECORDS-READ            TO CTL-VALUE
+           WRITE ENTREPRISE FROM CONTROL-TOTAL-LINE
+           MOVE 'ACCEPTES DANS LE RAPPORT' TO CTL-LABEL
+           MOVE WS-FL-ACCEPTED             TO CTL-VALUE
+           WRITE ENTREPRISE FROM CONTROL-TOTAL-LINE
+           MOVE 'REJETES EN SUSPENSE'      TO CTL-LABEL
+           MOVE WS-FL-REJECTED             TO CTL-VALUE
+           WRITE ENTREPRISE FROM CONTROL-TOTAL-LINE
+           IF WS-RECORDS-READ =
+             (WS-FL-ACCEPTED + WS-FL-REJECTED) THEN
+               MOVE 'OK' TO CTC-STATUS
+           ELSE
+               MOVE 'KO' TO CTC-STATUS
+           END-IF
+           WRITE ENTREPRISE FROM CONTROL-TOTAL-CHECK
+           .
+
+       830-WRITE-DEFECT-EXCEPTIONS.
+      *****************************************************************
+      *  This routine lists every factory/workshop whose defect ratio
+      *  (BREAK-WORKBH over TOTAL-WORKBH + BREAK-WORKBH) crosses the
+      *  configurable WS-DEFECT-THRESHOLD-PCT, instead of leaving
+      *  quality exceptions buried in the per-workshop totals above
+           MOVE 'N' TO WS-DEFECT-FOUND
+           MOVE WS-DEFECT-THRESHOLD-PCT TO DEH-THRESHOLD
+           WRITE ENTREPRISE FROM NEWLINE
+           WRITE ENTREPRISE FROM DEFECT-EXCEPTION-HEADER
+           PERFORM 831-SCAN-DEFECT-FACTORIES
+           IF NOT DEFECT-FOUND-ANY THEN
+               WRITE ENTREPRISE FROM DEFECT-EXCEPTION-NONE
+           END-IF
+           .
+
+       831-SCAN-DEFECT-FACTORIES.
+      *****************************************************************
+      *  This routine iterates over factories looking for exceptions
+           PERFORM
+               VARYING IDX-FACT FROM 1 BY 1
+               UNTIL (IDX-FACT > NUMBER-MAX-FACTORY)
+                   PERFORM 832-SCAN-DEFECT-WORKBH
+           END-PERFORM
+           .
+
+       832-SCAN-DEFECT-WORKBH.
+      *****************************************************************
+      *  This routine flags a workshop whose defect ratio crosses the
+      *  configurable threshold
+           PERFORM
+               VARYING IDX-WK FROM 1 BY 1
+               UNTIL (IDX-WK > NUMBER-MAX-WORKBH)
+                   IF NOT (IDX-WH(IDX-FACT, IDX-WK) = 0) THEN
+                       COMPUTE WS-DEFECT-DENOM =
+                           TOTAL-WORKBH(IDX-FACT, IDX-WK) +
+                           BREAK-WORKBH(IDX-FACT, IDX-WK)
+                       IF WS-DEFECT-DENOM > 0 THEN
+                           COMPUTE WS-DEFECT-RATIO =
+                             (BREAK-WORKBH(IDX-FACT, IDX-WK) * 100)
+                             / WS-DEFECT-DENOM
+                           IF WS-DEFECT-RATIO >=
+                             WS-DEFECT-THRESHOLD-PCT THEN
+                               MOVE IDX-FACT        TO DEL-FACT
+                               MOVE IDX-WK           TO DEL-WORK
+                               MOVE WS-DEFECT-RATIO  TO DEL-RATIO
+                               WRITE ENTREPRISE
+                                 FROM DEFECT-EXCEPTION-LINE
+                               MOVE 'Y' TO WS-DEFECT-FOUND
+                           END-IF
+                       END-IF
+                   END-IF
+           END-PERFORM
+           .
+
+       840-PRINT-CSV-REPORT.
+      *****************************************************************
+      *  This routine writes the machine-readable CSV export (FILEOUT3)
+           WRITE CSV-RECORD FROM WS-CSV-HEADER
+           PERFORM 845-CSV-REPORT
+           .
+
+       845-CSV-REPORT.
+      *****************************************************************
+      *  This routine iterate over factories to export
+           PERFORM
+               VARYING IDX-FACT FROM 1 BY 1
+               UNTIL (IDX-FACT > NUMBER-MAX-FACTORY)
+                   PERFORM 846-CSV-REPORT-FACTORY
+           END-PERFORM
+           .
+
+       846-CSV-REPORT-FACTORY.
+      *****************************************************************
+      *  This routine exports the workbhs of a factory as CSV rows
+           PERFORM 847-CSV-REPORT-WORKBH
+           .
+
+       847-CSV-REPORT-WORKBH.
+      *****************************************************************
+      *  This routine writes one CSV row per non-empty workbh
+           PERFORM
+               VARYING IDX-WK FROM 1 BY 1
+               UNTIL (IDX-WK > NUMBER-MAX-WORKBH)
+                   IF NOT (IDX-WH(IDX-FACT, IDX-WK) = 0) THEN
+                        MOVE IDX-FACT                TO CSV-FACTORY
+                        MOVE IDX-WK                  TO CSV-WORKSHOP
+                        MOVE TOTAL-WORKBH(IDX-FACT, IDX-WK)
+                          TO CSV-TOTAL-WORKBH
+                        MOVE BREAK-WORKBH(IDX-FACT, IDX-WK)
+                          TO CSV-BREAK-WORKBH
+                        MOVE TOTAL-FACT(IDX-FACT)    TO CSV-TOTAL-FACT
+                        MOVE BREAK-FACT(IDX-FACT)    TO CSV-BREAK-FACT
+                        WRITE CSV-RECORD FROM WS-CSV-LINE
+                   ELSE
+                       CONTINUE
+                   END-IF
+           END-PERFORM
+           .
+
+       870-PRINT-MTD-YTD-REPORT.
+      *****************************************************************
+      *  Companion report section: lists the running month-to-date and
+      *  year-to-date totals per factory/workshop, kept in the indexed
+      *  master files across runs - independent of this run's batch
+      *  figures shown in the sections above
+           WRITE ENTREPRISE FROM NEWLINE
+           WRITE ENTREPRISE FROM MTD-YTD-HEADER
+           PERFORM 871-LIST-MTD-MASTER
+           WRITE ENTREPRISE FROM NEWLINE
+           PERFORM 875-LIST-YTD-MASTER
+           .
+
+       871-LIST-MTD-MASTER.
+      *****************************************************************
+      *  Browses the whole MTD master file in key order. A genuinely
+      *  empty master leaves the file unpositioned (START fails with
+      *  FS-MTD-NOTFOUND, '23'), so the READ NEXT loop only runs once
+      *  the START has actually positioned the file - otherwise it is
+      *  skipped outright instead of risking a READ against a file
+      *  with no current record (status '46')
+           MOVE 'N' TO WS-MTD-FOUND
+           MOVE LOW-VALUES TO MSTR-KEY
+           START FILEMTD KEY IS NOT LESS THAN MSTR-KEY
+             INVALID KEY
+                 CONTINUE
+           END-START
+           IF FS-MTD-OK THEN
+               PERFORM UNTIL FS-MTD-EOF
+                   READ FILEMTD NEXT RECORD
+                     AT END
+                         CONTINUE
+                     NOT AT END
+                         MOVE 'Y'             TO WS-MTD-FOUND
+                         MOVE MSTR-FACTORY    TO MTD-FACT
+                         MOVE MSTR-WORKBH     TO MTD-WORK
+                         MOVE MSTR-YEARMONTH  TO MTD-YEARMONTH
+                         MOVE MSTR-MTD-GOOD   TO MTD-GOOD
+                         MOVE MSTR-MTD-BAD    TO MTD-BAD
+                         WRITE ENTREPRISE FROM MTD-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           IF WS-MTD-FOUND = 'N' THEN
+               WRITE ENTREPRISE FROM MTD-YTD-NONE
+           END-IF
+           .
+
+       875-LIST-YTD-MASTER.
+      *****************************************************************
+      *  Browses the whole YTD master file in key order. A genuinely
+      *  empty master leaves the file unpositioned (START fails with
+      *  FS-YTD-NOTFOUND, '23'), so the READ NEXT loop only runs once
+      *  the START has actually positioned the file - otherwise it is
+      *  skipped outright instead of risking a READ against a file
+      *  with no current record (status '46')
+           MOVE 'N' TO WS-YTD-FOUND
+           MOVE LOW-VALUES TO YTD-KEY
+           START FILEYTD KEY IS NOT LESS THAN YTD-KEY
+             INVALID KEY
+                 CONTINUE
+           END-START
+           IF FS-YTD-OK THEN
+               PERFORM UNTIL FS-YTD-EOF
+                   READ FILEYTD NEXT RECORD
+                     AT END
+                         CONTINUE
+                     NOT AT END
+                         MOVE 'Y'          TO WS-YTD-FOUND
+                         MOVE YTD-FACTORY  TO YTL-FACT
+                         MOVE YTD-WORKBH   TO YTL-WORK
+                         MOVE YTD-YEAR     TO YTL-YEAR
+                         MOVE YTD-GOOD     TO YTL-GOOD
+                         MOVE YTD-BAD      TO YTL-BAD
+                         WRITE ENTREPRISE FROM YTD-LINE
+                   END-READ
+               END-PERFORM
+           END-IF
+           IF WS-YTD-FOUND = 'N' THEN
+               WRITE ENTREPRISE FROM MTD-YTD-NONE
+           END-IF
+           .
+
+       990-SET-RETURN-CODE.
+      *****************************************************************
+      *  Gives the calling JCL/shell a meaningful completion code :
+      *    0 = every record accepted, no rejects
+      *    4 = some records rejected to the suspense file, but at
+      *        least one record was still accepted and reported
+      *    8 = unusable input - nothing at all was accepted
+           EVALUATE TRUE
+               WHEN WS-FL-REJECTED = 0
+                   MOVE 0 TO RETURN-CODE
+               WHEN WS-FL-ACCEPTED = 0
+                   MOVE 8 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 4 TO RETURN-CODE
+           END-EVALUATE
            .
 
       *****************************************************************
@@ -455,5 +1432,10 @@
        999-FCLOS.
            CLOSE FILEIN,
                  FILEOUT1,
-                 FILEOUT2
+                 FILEOUT2,
+                 FILEOUT3,
+                 FILEOUT4,
+                 FILECKPT,
+                 FILEMTD,
+                 FILEYTD
            .
