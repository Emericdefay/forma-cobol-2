@@ -118,22 +118,32 @@
           02 FILLER PIC X(26) VALUE "LA MEILLEURE ATELIER EST: ".
           02 MAT    PIC 99.
        01 L11.
+          02 ERR-NUM PIC 9(3).
+          02 FILLER  PIC X(1) VALUE SPACE.
           02 NUM-US PIC XX.
           02 NUM-AT PIC 99.
           02 DATE-PR.
              03 JOURS PIC XX.
              03 MO    PIC XX.
              03 ANNEE PIC XX.
+          02 FILLER  PIC X(1) VALUE SPACE.
           02 WS-QTE-PR  PIC X(3).
           02 WS-QTE-DE  PIC X(3).
+          02 FILLER  PIC X(1) VALUE SPACE.
+          02 ERR-TYPE PIC X(38).
        01 L12.
           02 FILLER PIC X(23) VALUE "IL Y A DES ERREURS DANS".
           02 FILLER PIC X(57) VALUE "  LES ENREGISTREMENTS SUIVANTS :".
+       01 L13.
+          02 FILLER PIC X(46) VALUE
+              "N_ERR US AT JJMMAA  QTE-PR QTE-DE  TYPE ERREUR".
+          02 FILLER PIC X(34) VALUE SPACE.
       *
        01 ST-F-ENTREE     PIC 9(2).
           88 ENT-OK    VALUE 00.
           88 ENT-FIN   VALUE 10.
        01 W-CPT-FPRO-LUS  PIC 9(2) COMP.
+       01 W-CPT-ERR       PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
        PROGRAMME.
@@ -202,9 +212,16 @@
             .
        02-REPET.
       *---------*
+      *    Processes every atelier of the current usine, then - when
+      *    the look-ahead record belongs to a different usine instead
+      *    of just hitting end-of-file - hands off to 04-RESULTAT so
+      *    the next usine gets picked up in turn. Used to stop after
+      *    the first usine (hardcoded to 'U1', plus an unconditional
+      *    SET ENT-FIN TO TRUE below); ENT-FIN is now only set by
+      *    LECTURE/03-CALCUL reaching end of file on FPRO.
             MOVE NUM-ATELIER TO NAT
             PERFORM 03-CALCUL UNTIL NUM-ATELIER NOT = NA OR
-                    NUM-USINE NOT = 'U1' OR ENT-FIN
+                    NUM-USINE NOT = NUS OR ENT-FIN
             MOVE QT TO QTO
             MOVE QD TO QDE
             WRITE ENR-RES FROM L7
@@ -212,30 +229,40 @@
             SUBTRACT QD FROM QT GIVING Q
             IF Q > MAX3
                MOVE Q TO MAX3
-               DISPLAY ' NAT =' NAT
                MOVE NAT TO MAX4
             END-IF
-            IF NUM-USINE NOT = 'U1'
+            IF NUM-USINE NOT = NUS
                PERFORM 04-RESULTAT
                MOVE NUM-USINE TO NU
-            SET ENT-FIN TO TRUE
             END-IF
             MOVE NUM-ATELIER TO NA
             MOVE 0 TO QT
             MOVE 0 TO QD
-            SET ENT-FIN TO TRUE
-               DISPLAY ' SORIE DE REPET'
-               DISPLAY ' MAX4 =' MAX4
             .
        03-CALCUL.
       *---------*
             IF WS-QTEPRO IS NOT NUMERIC OR
                WS-QTEDEF IS NOT NUMERIC
+               IF W-CPT-ERR = 0
+                  WRITE ENR-ERR FROM L13 AFTER ADVANCING 1 LINE
+               END-IF
+               ADD 1 TO W-CPT-ERR
+               MOVE W-CPT-ERR   TO ERR-NUM
                MOVE NUM-USINE   TO NUM-US
                MOVE NUM-ATELIER TO NUM-AT
                MOVE DATE-PRODUCTION TO DATE-PR
                MOVE WS-QTEPRO-ERR   TO WS-QTE-PR
                MOVE WS-QTEDEF-ERR   TO WS-QTE-DE
+               EVALUATE TRUE
+                  WHEN (WS-QTEPRO IS NOT NUMERIC) AND
+                       (WS-QTEDEF IS NOT NUMERIC)
+                     MOVE 'WS-QTEPRO ET WS-QTEDEF - Non numerique'
+                       TO ERR-TYPE
+                  WHEN (WS-QTEPRO IS NOT NUMERIC)
+                     MOVE 'WS-QTEPRO - Non numerique' TO ERR-TYPE
+                  WHEN OTHER
+                     MOVE 'WS-QTEDEF - Non numerique' TO ERR-TYPE
+               END-EVALUATE
                WRITE ENR-ERR FROM L11 AFTER ADVANCING 1 LINE
             ELSE
                ADD WS-QTEPRO    TO QT
@@ -257,10 +284,8 @@
             IF T > MAX1
                MOVE T      TO MAX1
                MOVE NUS    TO MAX2
-               DISPLAY ' MAX4 =' MAX4
                MOVE MAX4   TO MAT
             END-IF
-            DISPLAY ' MAT = ' MAT
             MOVE 0         TO TOT-US
             MOVE 0         TO TOT-DE
             MOVE NUM-USINE TO NUS
